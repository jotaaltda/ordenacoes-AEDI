@@ -14,6 +14,25 @@
                ASSIGN TO "../../../../Dados/valores-semelhantes.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ARQUIVO-PARAM
+               ASSIGN TO "../../../../Dados/parametros.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT ARQUIVO-RESULTADOS
+               ASSIGN TO "../../../../Dados/resultados-introsort.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTADOS-STATUS.
+
+           SELECT ARQUIVO-REJEITOS
+               ASSIGN TO "../../../../Dados/rejeitos-introsort.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-CHECKPOINT
+               ASSIGN TO "../../../../Dados/checkpoint-introsort.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -21,18 +40,65 @@
        FD ARQUIVO.
 
        01 REGISTRO-ARQUIVO.
-           05 NUMERO-LIDO PIC X(9).
+           05 NUMERO-LIDO-PRIM PIC X(9).
+           05 NUMERO-LIDO-SEC  PIC X(9).
 
 
        FD ARQUIVO_SEMELHANTE.
 
        01 REGISTRO-SEMELHANTE.
-           05 NUMERO-LIDO-SEM PIC X(9).
+           05 NUMERO-LIDO-SEM-PRIM PIC X(9).
+           05 NUMERO-LIDO-SEM-SEC  PIC X(9).
+
+       FD ARQUIVO-PARAM.
+
+       01 REGISTRO-PARAM.
+           05 PARAM-TAMANHO-INI  PIC 9(9).
+           05 PARAM-REPETE-INI   PIC 9(9).
+           05 PARAM-QTD-DOBRAS   PIC 9(2).
+
+       FD ARQUIVO-RESULTADOS.
+
+       01 REG-RESULTADO.
+           05 RES-TAMANHO      PIC 9(9).
+           05 RES-CENARIO      PIC X(15).
+           05 RES-TIPO-LINHA   PIC X(1).
+           05 RES-TRIAL        PIC 9(2).
+           05 RES-MEDIA-EXEC   PIC 99V9(6).
+           05 RES-MEDIA        PIC 99V9(6).
+           05 RES-COMPARACOES  PIC 9(18).
+           05 RES-TROCAS       PIC 9(18).
+           05 RES-MOVIMENTOS   PIC 9(18).
+           05 RES-DATA-EXECUCAO PIC 9(8).
+
+       FD ARQUIVO-REJEITOS.
+
+       01 REG-REJEITO.
+           05 REJ-ORIGEM    PIC X(10).
+           05 REJ-LINHA     PIC 9(6).
+           05 REJ-CONTEUDO  PIC X(18).
+
+       FD ARQUIVO-CHECKPOINT.
+
+       01 REG-CHECKPOINT.
+           05 CHK-I-MAIN    PIC 9(2).
+           05 CHK-TAMANHO   PIC 9(9).
+           05 CHK-REPETE    PIC 9(9).
+           05 CHK-CENARIO   PIC 9(1).
 
        WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS  PIC X(2).
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+       01 WS-RESULTADOS-STATUS PIC X(2).
+       01 I_MAIN-START     PIC 9(2) COMP.
+       01 CENARIO-RESUME   PIC 9(1) VALUE 1.
+       01 CENARIO-ATUAL    PIC X(15).
+       01 CONTADOR-LINHA       PIC 9(6) COMP.
+       01 CONTADOR-REJEITOS    PIC 9(9) COMP VALUE 0.
        01 TAMANHO          PIC 9(9) COMP.*>Define o tamanho do vetor ordenado
        01 TAMANHO-ARQUIVO  PIC 9(9) COMP.
        01 REPETE           PIC 9(9).
+       01 QTD-DOBRAS       PIC 9(2) COMP VALUE 5.
        01 I_MAIN           PIC 9(2) COMP.
        01 I_TEMPO          PIC 9(2).
        01 MEDIA            PIC 99V9(6).
@@ -59,26 +125,64 @@
        01 TEMPO-FINAL  PIC 9(10)V99.
 
        01 VETOR_ORIGINAL.
-           05 N_ORIG OCCURS 1000000 TIMES PIC 9(9).
+           05 N_ORIG OCCURS 1000000 TIMES.
+               10 N_ORIG-PRIM PIC 9(9).
+               10 N_ORIG-SEC  PIC 9(9).
 
        01 VETOR_INVERTIDO.
-           05 N_INV OCCURS 1000000 TIMES PIC 9(9).
+           05 N_INV OCCURS 1000000 TIMES.
+               10 N_INV-PRIM PIC 9(9).
+               10 N_INV-SEC  PIC 9(9).
 
        01 VETOR_ORDENADO.
-           05 N_ORD OCCURS 1000000 TIMES PIC 9(9).
+           05 N_ORD OCCURS 1000000 TIMES.
+               10 N_ORD-PRIM PIC 9(9).
+               10 N_ORD-SEC  PIC 9(9).
        01 IND_INV PIC 9(9) COMP.
 
       *****Variaveis usadas para a leitura do arquivo*****
 
        01 VETOR.
-           05 NUMERO OCCURS 1000000 TIMES PIC 9(9).
+           05 NUMERO OCCURS 1000000 TIMES.
+               10 NUMERO-PRIM PIC 9(9).
+               10 NUMERO-SEC  PIC 9(9).
 
        01 VETOR_SEMELHANTE.
-           05 N_SEMELHANTE OCCURS 1000000 TIMES PIC 9(9).
+           05 N_SEMELHANTE OCCURS 1000000 TIMES.
+               10 N_SEMELHANTE-PRIM PIC 9(9).
+               10 N_SEMELHANTE-SEC  PIC 9(9).
+
+       01 VETOR_QUASE.
+           05 N_QUASE OCCURS 1000000 TIMES.
+               10 N_QUASE-PRIM PIC 9(9).
+               10 N_QUASE-SEC  PIC 9(9).
+
+       01 VETOR_DUPLICADO.
+           05 N_DUPLICADO OCCURS 1000000 TIMES.
+               10 N_DUPLICADO-PRIM PIC 9(9).
+               10 N_DUPLICADO-SEC  PIC 9(9).
+
+       01 SEMENTE-CEN      PIC 9(9) COMP.
+       01 NUM-SORTEADO-CEN PIC 9(9) COMP.
+       01 QTD-TROCAS       PIC 9(9) COMP.
+       01 I_TROCA          PIC 9(9) COMP.
+       01 IDX-TROCA-1      PIC 9(9) COMP.
+       01 IDX-TROCA-2      PIC 9(9) COMP.
+       01 VALOR-TROCA.
+           05 VALOR-TROCA-PRIM PIC 9(9).
+           05 VALOR-TROCA-SEC  PIC 9(9).
+       01 QTD-VALORES-DUP  PIC 9(9) COMP VALUE 10.
+
+       01 OP-COMPARACOES   PIC 9(18) COMP VALUE 0.
+       01 OP-TROCAS        PIC 9(18) COMP VALUE 0.
+       01 OP-MOVIMENTOS    PIC 9(18) COMP VALUE 0.
 
        01 INDICE   PIC 9(9) COMP VALUE 1.
        01 FIM      PIC X VALUE 'N'.
-       01 VALOR    PIC 9(9).
+       01 INS-PARA PIC X VALUE 'N'.
+       01 VALOR.
+           05 VALOR-PRIM PIC 9(9).
+           05 VALOR-SEC  PIC 9(9).
 
       ****************************************************
       **********Variaveis usadas para o sorting***********
@@ -90,7 +194,9 @@
       *INSERTION
        01 I_INS        PIC 9(9) COMP. *>Usado pro loop
        01 J            PIC S9(9) COMP. *>Usado pro loop
-       01 X            PIC 9(9). *>Usado para atribuir os valores
+       01 X. *>Usado para atribuir os valores
+           05 X-PRIM PIC 9(9).
+           05 X-SEC  PIC 9(9).
        01 K            PIC 9(9) COMP. *>(J+1)
        01 ESQ_MAIS_1   PIC 9(9).
 
@@ -116,11 +222,15 @@
        01 INTERVALO    PIC 9(9) COMP.
        01 LEFT-LEN        PIC 9(9) COMP.
        01 RIGHT-LEN       PIC 9(9) COMP.
-       01 PIVO            PIC 9(9).
+       01 PIVO.
+           05 PIVO-PRIM PIC 9(9).
+           05 PIVO-SEC  PIC 9(9).
        01 PIVO-INDEX      PIC 9(9) COMP.
        01 PART-I          PIC S9(9) COMP.
        01 PART-J          PIC 9(9) COMP.
-       01 TEMP            PIC 9(9).
+       01 TEMP.
+           05 TEMP-PRIM PIC 9(9).
+           05 TEMP-SEC  PIC 9(9).
 
        01 STACK-TOP       PIC 9(9) COMP VALUE 0.
        01 PILHA.
@@ -136,14 +246,59 @@
        MAIN-PROCEDURE.
 
            PERFORM 100-LEITURA
-           MOVE 100 TO TAMANHO
-           MOVE 10000 TO REPETE
+           PERFORM 050-LE-PARAMETROS
+           MOVE PARAM-TAMANHO-INI TO TAMANHO
+           MOVE PARAM-REPETE-INI  TO REPETE
+           MOVE 1 TO I_MAIN-START
+           PERFORM 060-LE-CHECKPOINT
+
+           IF I_MAIN-START > 1 OR CENARIO-RESUME > 1
+               DISPLAY "RETOMANDO EXECUCAO A PARTIR DO TAMANHO "
+                   TAMANHO " CENARIO " CENARIO-RESUME
+           END-IF
+
+           OPEN INPUT ARQUIVO-RESULTADOS
+           IF WS-RESULTADOS-STATUS = "00"
+               CLOSE ARQUIVO-RESULTADOS
+               OPEN EXTEND ARQUIVO-RESULTADOS
+           ELSE
+               OPEN OUTPUT ARQUIVO-RESULTADOS
+           END-IF
+
+           ACCEPT SEMENTE-CEN FROM TIME
+           COMPUTE NUM-SORTEADO-CEN = FUNCTION RANDOM(SEMENTE-CEN)
+               * 999999999
+
+           ACCEPT RES-DATA-EXECUCAO FROM DATE YYYYMMDD
 
       ******************************************************************
 
-           PERFORM VARYING I_MAIN FROM 1 BY 1 UNTIL I_MAIN > 5
+           PERFORM VARYING I_MAIN FROM I_MAIN-START BY 1
+                   UNTIL I_MAIN > QTD-DOBRAS
+               IF TAMANHO > 1000000
+                   DISPLAY "ERRO: TAMANHO " TAMANHO " EXCEDE O "
+                       "LIMITE DE 1000000 SUPORTADO PELOS VETORES - "
+                       "REVISE PARAM-TAMANHO-INI/PARAM-QTD-DOBRAS EM "
+                       "PARAMETROS.DAT"
+                   CLOSE ARQUIVO-RESULTADOS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF REPETE = 0
+                   DISPLAY "ERRO: REPETE CHEGOU A ZERO NO TAMANHO "
+                       TAMANHO " - REVISE PARAM-REPETE-INI/"
+                       "PARAM-QTD-DOBRAS EM PARAMETROS.DAT"
+                   CLOSE ARQUIVO-RESULTADOS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF I_MAIN NOT = I_MAIN-START
+                   MOVE 1 TO CENARIO-RESUME
+               END-IF
                DISPLAY "-------Tamanho " TAMANHO "-------"
+               IF CENARIO-RESUME <= 1
                DISPLAY "..........Aleatorio..........."
+               MOVE "Aleatorio" TO CENARIO-ATUAL
                MOVE 0 TO TOTAL-MEDIAS
                PERFORM VARYING I_TEMPO FROM 1 BY 1 UNTIL I_TEMPO > 10
       *    REPETE ALGUMAS VEZES PARA MAIOR PRECISﾃO(SE NﾃO SAI 0.00s),
@@ -173,16 +328,62 @@
                    COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
                    ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
                   DISPLAY "...  Tempo "I_TEMPO": "MEDIA-EXECUCAO"s  ..."
+                  MOVE TAMANHO TO RES-TAMANHO
+                  MOVE CENARIO-ATUAL TO RES-CENARIO
+                  MOVE "T" TO RES-TIPO-LINHA
+                  MOVE I_TEMPO TO RES-TRIAL
+                  MOVE MEDIA-EXECUCAO TO RES-MEDIA-EXEC
+                  MOVE 0 TO RES-MEDIA
+                  MOVE 0 TO RES-COMPARACOES
+                  MOVE 0 TO RES-TROCAS
+                  MOVE 0 TO RES-MOVIMENTOS
+                  WRITE REG-RESULTADO
 
                END-PERFORM
 
                COMPUTE MEDIA = TOTAL-MEDIAS / 10
                DISPLAY "...   Media: " MEDIA "s   ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "M" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE MEDIA TO RES-MEDIA
+               MOVE 0 TO RES-COMPARACOES
+               MOVE 0 TO RES-TROCAS
+               MOVE 0 TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+
+               MOVE 0 TO OP-COMPARACOES
+               MOVE 0 TO OP-TROCAS
+               MOVE 0 TO OP-MOVIMENTOS
+               PERFORM 400-INTROSORT
+               DISPLAY "...  Comparacoes: " OP-COMPARACOES
+                   "  Trocas: " OP-TROCAS
+                   "  Movimentos: " OP-MOVIMENTOS "  ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "O" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE 0 TO RES-MEDIA
+               MOVE OP-COMPARACOES TO RES-COMPARACOES
+               MOVE OP-TROCAS TO RES-TROCAS
+               MOVE OP-MOVIMENTOS TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
                DISPLAY "............................"
+               MOVE I_MAIN TO CHK-I-MAIN
+               MOVE TAMANHO TO CHK-TAMANHO
+               MOVE REPETE TO CHK-REPETE
+               MOVE 2 TO CHK-CENARIO
+               PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
 
       ******************************************************************
 
+               IF CENARIO-RESUME <= 2
                DISPLAY "..........Ordenado..........."
+               MOVE "Ordenado" TO CENARIO-ATUAL
                MOVE 0 TO TOTAL-MEDIAS
                MOVE 1 TO I_TEMPO
 
@@ -219,16 +420,62 @@
                    COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
                    ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
                   DISPLAY "...  Tempo "I_TEMPO": "MEDIA-EXECUCAO"s  ..."
+                  MOVE TAMANHO TO RES-TAMANHO
+                  MOVE CENARIO-ATUAL TO RES-CENARIO
+                  MOVE "T" TO RES-TIPO-LINHA
+                  MOVE I_TEMPO TO RES-TRIAL
+                  MOVE MEDIA-EXECUCAO TO RES-MEDIA-EXEC
+                  MOVE 0 TO RES-MEDIA
+                  MOVE 0 TO RES-COMPARACOES
+                  MOVE 0 TO RES-TROCAS
+                  MOVE 0 TO RES-MOVIMENTOS
+                  WRITE REG-RESULTADO
 
                END-PERFORM
 
                COMPUTE MEDIA = TOTAL-MEDIAS / 10
                DISPLAY "...   Media: " MEDIA "s   ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "M" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE MEDIA TO RES-MEDIA
+               MOVE 0 TO RES-COMPARACOES
+               MOVE 0 TO RES-TROCAS
+               MOVE 0 TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+
+               MOVE 0 TO OP-COMPARACOES
+               MOVE 0 TO OP-TROCAS
+               MOVE 0 TO OP-MOVIMENTOS
+               PERFORM 400-INTROSORT
+               DISPLAY "...  Comparacoes: " OP-COMPARACOES
+                   "  Trocas: " OP-TROCAS
+                   "  Movimentos: " OP-MOVIMENTOS "  ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "O" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE 0 TO RES-MEDIA
+               MOVE OP-COMPARACOES TO RES-COMPARACOES
+               MOVE OP-TROCAS TO RES-TROCAS
+               MOVE OP-MOVIMENTOS TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
                DISPLAY "............................"
+               MOVE I_MAIN TO CHK-I-MAIN
+               MOVE TAMANHO TO CHK-TAMANHO
+               MOVE REPETE TO CHK-REPETE
+               MOVE 3 TO CHK-CENARIO
+               PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
 
       ******************************************************************
 
+               IF CENARIO-RESUME <= 3
                DISPLAY "..........Invertido..........."
+               MOVE "Invertido" TO CENARIO-ATUAL
                MOVE 0 TO TOTAL-MEDIAS
                MOVE 1 TO I_TEMPO
                MOVE 1 TO A
@@ -266,16 +513,62 @@
                    COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
                    ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
                   DISPLAY "...  Tempo "I_TEMPO": "MEDIA-EXECUCAO"s  ..."
+                  MOVE TAMANHO TO RES-TAMANHO
+                  MOVE CENARIO-ATUAL TO RES-CENARIO
+                  MOVE "T" TO RES-TIPO-LINHA
+                  MOVE I_TEMPO TO RES-TRIAL
+                  MOVE MEDIA-EXECUCAO TO RES-MEDIA-EXEC
+                  MOVE 0 TO RES-MEDIA
+                  MOVE 0 TO RES-COMPARACOES
+                  MOVE 0 TO RES-TROCAS
+                  MOVE 0 TO RES-MOVIMENTOS
+                  WRITE REG-RESULTADO
 
                END-PERFORM
 
                COMPUTE MEDIA = TOTAL-MEDIAS / 10
                DISPLAY "...   Media: " MEDIA "s   ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "M" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE MEDIA TO RES-MEDIA
+               MOVE 0 TO RES-COMPARACOES
+               MOVE 0 TO RES-TROCAS
+               MOVE 0 TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+
+               MOVE 0 TO OP-COMPARACOES
+               MOVE 0 TO OP-TROCAS
+               MOVE 0 TO OP-MOVIMENTOS
+               PERFORM 400-INTROSORT
+               DISPLAY "...  Comparacoes: " OP-COMPARACOES
+                   "  Trocas: " OP-TROCAS
+                   "  Movimentos: " OP-MOVIMENTOS "  ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "O" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE 0 TO RES-MEDIA
+               MOVE OP-COMPARACOES TO RES-COMPARACOES
+               MOVE OP-TROCAS TO RES-TROCAS
+               MOVE OP-MOVIMENTOS TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
                DISPLAY "............................"
+               MOVE I_MAIN TO CHK-I-MAIN
+               MOVE TAMANHO TO CHK-TAMANHO
+               MOVE REPETE TO CHK-REPETE
+               MOVE 4 TO CHK-CENARIO
+               PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
 
       ******************************************************************
 
+               IF CENARIO-RESUME <= 4
                DISPLAY "..........Semelhante..........."
+               MOVE "Semelhante" TO CENARIO-ATUAL
                MOVE 0 TO TOTAL-MEDIAS
                MOVE 1 TO I_TEMPO
                PERFORM VARYING I_TEMPO FROM 1 BY 1 UNTIL I_TEMPO > 10
@@ -306,19 +599,267 @@
                    COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
                    ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
                   DISPLAY "...  Tempo "I_TEMPO": "MEDIA-EXECUCAO"s  ..."
+                  MOVE TAMANHO TO RES-TAMANHO
+                  MOVE CENARIO-ATUAL TO RES-CENARIO
+                  MOVE "T" TO RES-TIPO-LINHA
+                  MOVE I_TEMPO TO RES-TRIAL
+                  MOVE MEDIA-EXECUCAO TO RES-MEDIA-EXEC
+                  MOVE 0 TO RES-MEDIA
+                  MOVE 0 TO RES-COMPARACOES
+                  MOVE 0 TO RES-TROCAS
+                  MOVE 0 TO RES-MOVIMENTOS
+                  WRITE REG-RESULTADO
+
+               END-PERFORM
+
+               COMPUTE MEDIA = TOTAL-MEDIAS / 10
+               DISPLAY "...   Media: " MEDIA "s   ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "M" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE MEDIA TO RES-MEDIA
+               MOVE 0 TO RES-COMPARACOES
+               MOVE 0 TO RES-TROCAS
+               MOVE 0 TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+
+               MOVE 0 TO OP-COMPARACOES
+               MOVE 0 TO OP-TROCAS
+               MOVE 0 TO OP-MOVIMENTOS
+               PERFORM 400-INTROSORT
+               DISPLAY "...  Comparacoes: " OP-COMPARACOES
+                   "  Trocas: " OP-TROCAS
+                   "  Movimentos: " OP-MOVIMENTOS "  ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "O" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE 0 TO RES-MEDIA
+               MOVE OP-COMPARACOES TO RES-COMPARACOES
+               MOVE OP-TROCAS TO RES-TROCAS
+               MOVE OP-MOVIMENTOS TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+               DISPLAY "............................"
+               MOVE I_MAIN TO CHK-I-MAIN
+               MOVE TAMANHO TO CHK-TAMANHO
+               MOVE REPETE TO CHK-REPETE
+               MOVE 5 TO CHK-CENARIO
+               PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
+
+      ******************************************************************
+
+               IF CENARIO-RESUME <= 5
+               DISPLAY "..........Quase-Ordenado..........."
+               MOVE "Quase-Ordenado" TO CENARIO-ATUAL
+               MOVE 0 TO TOTAL-MEDIAS
+               MOVE 1 TO I_TEMPO
+
+               MOVE VETOR_ORDENADO TO VETOR_QUASE
+               COMPUTE QTD-TROCAS = TAMANHO / 20
+               IF QTD-TROCAS < 1
+                   MOVE 1 TO QTD-TROCAS
+               END-IF
+               PERFORM VARYING I_TROCA FROM 1 BY 1
+                       UNTIL I_TROCA > QTD-TROCAS
+                   COMPUTE IDX-TROCA-1 = FUNCTION RANDOM * TAMANHO + 1
+                   COMPUTE IDX-TROCA-2 = FUNCTION RANDOM * TAMANHO + 1
+                   MOVE N_QUASE(IDX-TROCA-1) TO VALOR-TROCA
+                   MOVE N_QUASE(IDX-TROCA-2) TO N_QUASE(IDX-TROCA-1)
+                   MOVE VALOR-TROCA TO N_QUASE(IDX-TROCA-2)
+               END-PERFORM
+
+               PERFORM VARYING I_TEMPO FROM 1 BY 1 UNTIL I_TEMPO > 10
+      *    REPETE ALGUMAS VEZES PARA MAIOR PRECISﾃO(SE NﾃO SAI 0.00s),
+      *    DEPOIS EXCLUI OVERHEAD DO MOVE VETOR_ORIGINAL TO VETOR
+                   ACCEPT TEMPO-INICIO FROM TIME
+                   PERFORM REPETE TIMES
+                       MOVE VETOR_QUASE TO VETOR
+                       PERFORM 400-INTROSORT
+                   END-PERFORM
+                   ACCEPT TEMPO-FIM FROM TIME
+
+                   PERFORM 500-TEMPO
+                   MOVE TEMPO-GASTO TO TEMPO_CS
+
+                   ACCEPT TEMPO-INICIO FROM TIME
+                   PERFORM REPETE TIMES
+                       MOVE VETOR_QUASE TO VETOR
+                   END-PERFORM
+                   ACCEPT TEMPO-FIM FROM TIME
+
+                   PERFORM 500-TEMPO
+                   MOVE TEMPO-GASTO TO TEMPO_C
+
+                   COMPUTE TEMPO-FINAL =
+                       TEMPO_CS - TEMPO_C
+
+                   COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
+                   ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
+                  DISPLAY "...  Tempo "I_TEMPO": "MEDIA-EXECUCAO"s  ..."
+                  MOVE TAMANHO TO RES-TAMANHO
+                  MOVE CENARIO-ATUAL TO RES-CENARIO
+                  MOVE "T" TO RES-TIPO-LINHA
+                  MOVE I_TEMPO TO RES-TRIAL
+                  MOVE MEDIA-EXECUCAO TO RES-MEDIA-EXEC
+                  MOVE 0 TO RES-MEDIA
+                  MOVE 0 TO RES-COMPARACOES
+                  MOVE 0 TO RES-TROCAS
+                  MOVE 0 TO RES-MOVIMENTOS
+                  WRITE REG-RESULTADO
 
                END-PERFORM
 
                COMPUTE MEDIA = TOTAL-MEDIAS / 10
                DISPLAY "...   Media: " MEDIA "s   ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "M" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE MEDIA TO RES-MEDIA
+               MOVE 0 TO RES-COMPARACOES
+               MOVE 0 TO RES-TROCAS
+               MOVE 0 TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+
+               MOVE 0 TO OP-COMPARACOES
+               MOVE 0 TO OP-TROCAS
+               MOVE 0 TO OP-MOVIMENTOS
+               PERFORM 400-INTROSORT
+               DISPLAY "...  Comparacoes: " OP-COMPARACOES
+                   "  Trocas: " OP-TROCAS
+                   "  Movimentos: " OP-MOVIMENTOS "  ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "O" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE 0 TO RES-MEDIA
+               MOVE OP-COMPARACOES TO RES-COMPARACOES
+               MOVE OP-TROCAS TO RES-TROCAS
+               MOVE OP-MOVIMENTOS TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
                DISPLAY "............................"
+               MOVE I_MAIN TO CHK-I-MAIN
+               MOVE TAMANHO TO CHK-TAMANHO
+               MOVE REPETE TO CHK-REPETE
+               MOVE 6 TO CHK-CENARIO
+               PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
+
+      ******************************************************************
+
+               IF CENARIO-RESUME <= 6
+               DISPLAY "..........Duplicado..........."
+               MOVE "Duplicado" TO CENARIO-ATUAL
+               MOVE 0 TO TOTAL-MEDIAS
+               MOVE 1 TO I_TEMPO
+
+               PERFORM VARYING A FROM 1 BY 1 UNTIL A > TAMANHO
+                   COMPUTE N_DUPLICADO-PRIM(A) =
+                       FUNCTION RANDOM * QTD-VALORES-DUP
+                   COMPUTE N_DUPLICADO-SEC(A) =
+                       FUNCTION RANDOM * QTD-VALORES-DUP
+               END-PERFORM
+
+               PERFORM VARYING I_TEMPO FROM 1 BY 1 UNTIL I_TEMPO > 10
+      *    REPETE ALGUMAS VEZES PARA MAIOR PRECISﾃO(SE NﾃO SAI 0.00s),
+      *    DEPOIS EXCLUI OVERHEAD DO MOVE VETOR_ORIGINAL TO VETOR
+                   ACCEPT TEMPO-INICIO FROM TIME
+                   PERFORM REPETE TIMES
+                       MOVE VETOR_DUPLICADO TO VETOR
+                       PERFORM 400-INTROSORT
+                   END-PERFORM
+                   ACCEPT TEMPO-FIM FROM TIME
+
+                   PERFORM 500-TEMPO
+                   MOVE TEMPO-GASTO TO TEMPO_CS
+
+                   ACCEPT TEMPO-INICIO FROM TIME
+                   PERFORM REPETE TIMES
+                       MOVE VETOR_DUPLICADO TO VETOR
+                   END-PERFORM
+                   ACCEPT TEMPO-FIM FROM TIME
+
+                   PERFORM 500-TEMPO
+                   MOVE TEMPO-GASTO TO TEMPO_C
+
+                   COMPUTE TEMPO-FINAL =
+                       TEMPO_CS - TEMPO_C
+
+                   COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
+                   ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
+                  DISPLAY "...  Tempo "I_TEMPO": "MEDIA-EXECUCAO"s  ..."
+                  MOVE TAMANHO TO RES-TAMANHO
+                  MOVE CENARIO-ATUAL TO RES-CENARIO
+                  MOVE "T" TO RES-TIPO-LINHA
+                  MOVE I_TEMPO TO RES-TRIAL
+                  MOVE MEDIA-EXECUCAO TO RES-MEDIA-EXEC
+                  MOVE 0 TO RES-MEDIA
+                  MOVE 0 TO RES-COMPARACOES
+                  MOVE 0 TO RES-TROCAS
+                  MOVE 0 TO RES-MOVIMENTOS
+                  WRITE REG-RESULTADO
+
+               END-PERFORM
+
+               COMPUTE MEDIA = TOTAL-MEDIAS / 10
+               DISPLAY "...   Media: " MEDIA "s   ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "M" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE MEDIA TO RES-MEDIA
+               MOVE 0 TO RES-COMPARACOES
+               MOVE 0 TO RES-TROCAS
+               MOVE 0 TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+
+               MOVE 0 TO OP-COMPARACOES
+               MOVE 0 TO OP-TROCAS
+               MOVE 0 TO OP-MOVIMENTOS
+               PERFORM 400-INTROSORT
+               DISPLAY "...  Comparacoes: " OP-COMPARACOES
+                   "  Trocas: " OP-TROCAS
+                   "  Movimentos: " OP-MOVIMENTOS "  ..."
+               MOVE TAMANHO TO RES-TAMANHO
+               MOVE CENARIO-ATUAL TO RES-CENARIO
+               MOVE "O" TO RES-TIPO-LINHA
+               MOVE 0 TO RES-TRIAL
+               MOVE 0 TO RES-MEDIA-EXEC
+               MOVE 0 TO RES-MEDIA
+               MOVE OP-COMPARACOES TO RES-COMPARACOES
+               MOVE OP-TROCAS TO RES-TROCAS
+               MOVE OP-MOVIMENTOS TO RES-MOVIMENTOS
+               WRITE REG-RESULTADO
+               DISPLAY "............................"
+               END-IF
 
       ******************************************************************
 
                COMPUTE TAMANHO = TAMANHO * 10
                COMPUTE REPETE = REPETE / 10
+
+               COMPUTE CHK-I-MAIN = I_MAIN + 1
+               MOVE TAMANHO TO CHK-TAMANHO
+               MOVE REPETE  TO CHK-REPETE
+               MOVE 1 TO CHK-CENARIO
+               PERFORM 070-GRAVA-CHECKPOINT
            END-PERFORM
 
+           CLOSE ARQUIVO-RESULTADOS
+
+           MOVE 1 TO CHK-I-MAIN
+           MOVE PARAM-TAMANHO-INI TO CHK-TAMANHO
+           MOVE PARAM-REPETE-INI  TO CHK-REPETE
+           MOVE 1 TO CHK-CENARIO
+           PERFORM 070-GRAVA-CHECKPOINT
+
            DISPLAY "FIM"
            STOP RUN.
 
@@ -327,18 +868,38 @@
       ******************************************************************
        100-LEITURA.
            OPEN INPUT ARQUIVO
+           OPEN OUTPUT ARQUIVO-REJEITOS
+           MOVE 0 TO CONTADOR-LINHA
            PERFORM UNTIL FIM = 'S'
                READ ARQUIVO
                    AT END
                        MOVE 'S' TO FIM
                    NOT AT END
-                       MOVE FUNCTION NUMVAL(NUMERO-LIDO) TO VALOR
-                       IF INDICE <= 1000000
-                           MOVE VALOR TO N_ORIG(INDICE)
-                           ADD 1 TO INDICE
+                       ADD 1 TO CONTADOR-LINHA
+                       IF NUMERO-LIDO-PRIM IS NUMERIC
+                               AND NUMERO-LIDO-SEC IS NUMERIC
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-PRIM)
+                               TO VALOR-PRIM
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-SEC)
+                               TO VALOR-SEC
+                           IF INDICE <= 1000000
+                               MOVE VALOR TO N_ORIG(INDICE)
+                               ADD 1 TO INDICE
+                           ELSE
+                               DISPLAY "ERRO: VALORES.DAT EXCEDE O "
+                                   "LIMITE DE 1000000 REGISTROS NA "
+                                   "LINHA " CONTADOR-LINHA
+                               CLOSE ARQUIVO
+                               CLOSE ARQUIVO-REJEITOS
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
                        ELSE
-                           DISPLAY "LIMITE EXCEDIDO NO ARQUIVO"
-                           MOVE 'S' TO FIM
+                           ADD 1 TO CONTADOR-REJEITOS
+                           MOVE "VALORES"      TO REJ-ORIGEM
+                           MOVE CONTADOR-LINHA TO REJ-LINHA
+                           MOVE REGISTRO-ARQUIVO TO REJ-CONTEUDO
+                           WRITE REG-REJEITO
                        END-IF
                END-READ
            END-PERFORM
@@ -348,23 +909,90 @@
            OPEN INPUT ARQUIVO_SEMELHANTE
            MOVE 1 TO INDICE
            MOVE 'N' TO FIM
+           MOVE 0 TO CONTADOR-LINHA
            PERFORM UNTIL FIM = 'S'
                READ ARQUIVO_SEMELHANTE
                    AT END
                        MOVE 'S' TO FIM
                    NOT AT END
-                       MOVE FUNCTION NUMVAL(NUMERO-LIDO-SEM) TO VALOR
-                       IF INDICE <= 1000000
-                           MOVE VALOR TO N_SEMELHANTE(INDICE)
-                           ADD 1 TO INDICE
+                       ADD 1 TO CONTADOR-LINHA
+                       IF NUMERO-LIDO-SEM-PRIM IS NUMERIC
+                               AND NUMERO-LIDO-SEM-SEC IS NUMERIC
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-SEM-PRIM)
+                               TO VALOR-PRIM
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-SEM-SEC)
+                               TO VALOR-SEC
+                           IF INDICE <= 1000000
+                               MOVE VALOR TO N_SEMELHANTE(INDICE)
+                               ADD 1 TO INDICE
+                           ELSE
+                               DISPLAY "ERRO: VALORES-SEMELHANTES.DAT "
+                                   "EXCEDE O LIMITE DE 1000000 "
+                                   "REGISTROS NA LINHA " CONTADOR-LINHA
+                               CLOSE ARQUIVO_SEMELHANTE
+                               CLOSE ARQUIVO-REJEITOS
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
                        ELSE
-                           DISPLAY "LIMITE EXCEDIDO NO ARQUIVO"
-                           MOVE 'S' TO FIM
+                           ADD 1 TO CONTADOR-REJEITOS
+                           MOVE "SEMELHANTE"   TO REJ-ORIGEM
+                           MOVE CONTADOR-LINHA TO REJ-LINHA
+                           MOVE REGISTRO-SEMELHANTE TO REJ-CONTEUDO
+                           WRITE REG-REJEITO
                        END-IF
                END-READ
            END-PERFORM
            SUBTRACT 1 FROM INDICE GIVING TAMANHO-ARQUIVO
-           CLOSE ARQUIVO_SEMELHANTE.
+           CLOSE ARQUIVO_SEMELHANTE
+           CLOSE ARQUIVO-REJEITOS
+
+           DISPLAY "100-LEITURA: " CONTADOR-REJEITOS
+               " REGISTRO(S) REJEITADO(S)".
+
+      ******************************************************************
+      ***************Leitura do registro de controle***********
+      ******************************************************************
+       050-LE-PARAMETROS.
+           MOVE 100   TO PARAM-TAMANHO-INI
+           MOVE 10000 TO PARAM-REPETE-INI
+           MOVE 5     TO PARAM-QTD-DOBRAS
+
+           OPEN INPUT ARQUIVO-PARAM
+           IF WS-PARAM-STATUS = "00"
+               READ ARQUIVO-PARAM
+                   NOT AT END
+                       MOVE PARAM-QTD-DOBRAS TO QTD-DOBRAS
+               END-READ
+               CLOSE ARQUIVO-PARAM
+           ELSE
+               DISPLAY "PARAMETROS.DAT NAO ENCONTRADO - USANDO PADRAO"
+               MOVE 5 TO QTD-DOBRAS
+           END-IF.
+
+      ******************************************************************
+      *********Leitura/gravacao do registro de retomada (checkpoint)****
+      ******************************************************************
+       060-LE-CHECKPOINT.
+           OPEN INPUT ARQUIVO-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ ARQUIVO-CHECKPOINT
+                   NOT AT END
+                       IF CHK-I-MAIN <= QTD-DOBRAS
+                           AND (CHK-I-MAIN > 1 OR CHK-CENARIO > 1)
+                           MOVE CHK-I-MAIN  TO I_MAIN-START
+                           MOVE CHK-TAMANHO TO TAMANHO
+                           MOVE CHK-REPETE  TO REPETE
+                           MOVE CHK-CENARIO TO CENARIO-RESUME
+                       END-IF
+               END-READ
+               CLOSE ARQUIVO-CHECKPOINT
+           END-IF.
+
+       070-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQUIVO-CHECKPOINT.
 
       ******************************************************************
       *********************Fun鋏es para o INTROSORT*********************
@@ -375,10 +1003,21 @@
                MOVE NUMERO(I_INS) TO X
                SUBTRACT 1 FROM I_INS GIVING J
 
-               PERFORM UNTIL J < ESQ OR NUMERO(J) <= X
-                   COMPUTE K = J + 1
-                   MOVE NUMERO(J) TO NUMERO(K)
-                   SUBTRACT 1 FROM J
+               MOVE 'N' TO INS-PARA
+               PERFORM UNTIL INS-PARA = 'S'
+                   IF J < ESQ
+                       MOVE 'S' TO INS-PARA
+                   ELSE
+                       ADD 1 TO OP-COMPARACOES
+                       IF NUMERO(J) <= X
+                           MOVE 'S' TO INS-PARA
+                       ELSE
+                           COMPUTE K = J + 1
+                           MOVE NUMERO(J) TO NUMERO(K)
+                           ADD 1 TO OP-MOVIMENTOS
+                           SUBTRACT 1 FROM J
+                       END-IF
+                   END-IF
                END-PERFORM
 
                COMPUTE K = J + 1
@@ -390,12 +1029,14 @@
            COMPUTE PART-I = ESQ - 1
 
            PERFORM VARYING PART-J FROM ESQ BY 1 UNTIL PART-J >= DIR
+               ADD 1 TO OP-COMPARACOES
                IF NUMERO(PART-J) <= PIVO
                    ADD 1 TO PART-I
                    IF PART-I NOT = PART-J
                        MOVE NUMERO(PART-I) TO TEMP
                        MOVE NUMERO(PART-J) TO NUMERO(PART-I)
                        MOVE TEMP TO NUMERO(PART-J)
+                       ADD 1 TO OP-TROCAS
                    END-IF
                END-IF
            END-PERFORM
@@ -404,7 +1045,8 @@
 
            MOVE NUMERO(PIVO-INDEX) TO TEMP
            MOVE NUMERO(DIR) TO NUMERO(PIVO-INDEX)
-           MOVE TEMP TO NUMERO(DIR).
+           MOVE TEMP TO NUMERO(DIR)
+           ADD 1 TO OP-TROCAS.
 
        310-HEAPIFY.
            MOVE HEAP-ROOT TO HEAP-LARGEST
@@ -416,6 +1058,7 @@
            COMPUTE ABS-RIGHT = HEAP-ESQ + HEAP-RIGHT - 1
 
            IF HEAP-LEFT <= HEAP-N
+               ADD 1 TO OP-COMPARACOES
                IF NUMERO(ABS-LEFT) > NUMERO(ABS-LARGEST)
                    MOVE HEAP-LEFT TO HEAP-LARGEST
                    MOVE ABS-LEFT TO ABS-LARGEST
@@ -423,6 +1066,7 @@
            END-IF
 
            IF HEAP-RIGHT <= HEAP-N
+               ADD 1 TO OP-COMPARACOES
                IF NUMERO(ABS-RIGHT) > NUMERO(ABS-LARGEST)
                    MOVE HEAP-RIGHT TO HEAP-LARGEST
                    MOVE ABS-RIGHT TO ABS-LARGEST
@@ -435,6 +1079,7 @@
                MOVE NUMERO(ABS-ROOT) TO TEMP
                MOVE NUMERO(ABS-LARGEST) TO NUMERO(ABS-ROOT)
                MOVE TEMP TO NUMERO(ABS-LARGEST)
+               ADD 1 TO OP-TROCAS
 
                MOVE HEAP-LARGEST TO HEAP-ROOT
                PERFORM 310-HEAPIFY
@@ -460,6 +1105,7 @@
                MOVE NUMERO(HEAP-ESQ) TO TEMP
                MOVE NUMERO(K) TO NUMERO(HEAP-ESQ)
                MOVE TEMP TO NUMERO(K)
+               ADD 1 TO OP-TROCAS
 
                SUBTRACT 1 FROM HEAP-N
 
