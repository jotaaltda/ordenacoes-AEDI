@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GERADOR-DADOS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-GERADOR-PARAM
+               ASSIGN TO "../../../../Dados/gerador-params.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT ARQUIVO-VALORES
+               ASSIGN TO "../../../../Dados/valores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-SEMELHANTES
+               ASSIGN TO "../../../../Dados/valores-semelhantes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ARQUIVO-GERADOR-PARAM.
+
+       01 REGISTRO-GERADOR-PARAM.
+           05 GP-QTD-REGISTROS   PIC 9(9).
+           05 GP-QTD-CLUSTERS    PIC 9(5).
+           05 GP-FAIXA-SEMELHANTE PIC 9(5).
+
+       FD ARQUIVO-VALORES.
+
+       01 REG-VALOR.
+           05 SAIDA-NUMERO-PRIM PIC 9(9).
+           05 SAIDA-NUMERO-SEC  PIC 9(9).
+
+       FD ARQUIVO-SEMELHANTES.
+
+       01 REG-SEMELHANTE.
+           05 SAIDA-NUMERO-SEM-PRIM PIC 9(9).
+           05 SAIDA-NUMERO-SEM-SEC  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS      PIC X(2).
+       01 QTD-REGISTROS        PIC 9(9) COMP VALUE 1000.
+       01 QTD-CLUSTERS         PIC 9(5) COMP VALUE 20.
+       01 FAIXA-SEMELHANTE     PIC 9(5) COMP VALUE 10.
+
+       01 SEMENTE              PIC 9(9) COMP.
+       01 I_GERA                PIC 9(9) COMP.
+       01 NUM-SORTEADO          PIC 9(9).
+       01 NUM-SORTEADO-SEC      PIC 9(9).
+       01 CLUSTER-INDICE        PIC 9(9) COMP.
+       01 CLUSTER-BASE          PIC 9(9).
+       01 JITTER                PIC S9(9).
+       01 VALOR-SEMELHANTE      PIC S9(10).
+
+       01 CLUSTERS-BASE.
+           05 CB-VALOR OCCURS 100000 TIMES PIC 9(9).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCEDURE.
+           PERFORM 050-LE-PARAMETROS
+           ACCEPT SEMENTE FROM TIME
+           COMPUTE NUM-SORTEADO = FUNCTION RANDOM(SEMENTE) * 999999999
+           PERFORM 100-GERA-VALORES
+           PERFORM 200-GERA-SEMELHANTES
+
+           DISPLAY "GERADOR-DADOS: " QTD-REGISTROS
+               " REGISTROS GRAVADOS EM VALORES.DAT E "
+               "VALORES-SEMELHANTES.DAT"
+
+           STOP RUN.
+
+      ******************************************************************
+      ***************Leitura do registro de controle*******************
+      ******************************************************************
+       050-LE-PARAMETROS.
+           MOVE 1000 TO GP-QTD-REGISTROS
+           MOVE 20   TO GP-QTD-CLUSTERS
+           MOVE 10   TO GP-FAIXA-SEMELHANTE
+
+           OPEN INPUT ARQUIVO-GERADOR-PARAM
+           IF WS-PARAM-STATUS = "00"
+               READ ARQUIVO-GERADOR-PARAM
+                   NOT AT END
+                       MOVE GP-QTD-REGISTROS    TO QTD-REGISTROS
+                       MOVE GP-QTD-CLUSTERS     TO QTD-CLUSTERS
+                       MOVE GP-FAIXA-SEMELHANTE TO FAIXA-SEMELHANTE
+               END-READ
+               CLOSE ARQUIVO-GERADOR-PARAM
+           ELSE
+               DISPLAY "GERADOR-PARAMS.DAT NAO ENCONTRADO - USANDO "
+                   "PADRAO"
+           END-IF
+
+           IF QTD-REGISTROS < 1
+               DISPLAY "GP-QTD-REGISTROS INVALIDO - USANDO PADRAO"
+               MOVE 1000 TO QTD-REGISTROS
+           END-IF
+
+           IF QTD-CLUSTERS < 1
+               DISPLAY "GP-QTD-CLUSTERS INVALIDO - USANDO PADRAO"
+               MOVE 20 TO QTD-CLUSTERS
+           END-IF.
+
+      ******************************************************************
+      *****************Geracao de valores aleatorios********************
+      ******************************************************************
+       100-GERA-VALORES.
+           OPEN OUTPUT ARQUIVO-VALORES
+
+           PERFORM VARYING I_GERA FROM 1 BY 1
+                   UNTIL I_GERA > QTD-REGISTROS
+               COMPUTE NUM-SORTEADO =
+                   FUNCTION RANDOM * 999999999
+               COMPUTE NUM-SORTEADO-SEC =
+                   FUNCTION RANDOM * 999999999
+               MOVE NUM-SORTEADO     TO SAIDA-NUMERO-PRIM
+               MOVE NUM-SORTEADO-SEC TO SAIDA-NUMERO-SEC
+               WRITE REG-VALOR
+           END-PERFORM
+
+           CLOSE ARQUIVO-VALORES.
+
+      ******************************************************************
+      *************Geracao de valores com clusters proximos*************
+      ******************************************************************
+       200-GERA-SEMELHANTES.
+           PERFORM VARYING CLUSTER-INDICE FROM 1 BY 1
+                   UNTIL CLUSTER-INDICE > QTD-CLUSTERS
+               COMPUTE CLUSTER-BASE =
+                   FUNCTION RANDOM * 999999999
+               MOVE CLUSTER-BASE TO CB-VALOR(CLUSTER-INDICE)
+           END-PERFORM
+
+           OPEN OUTPUT ARQUIVO-SEMELHANTES
+
+           PERFORM VARYING I_GERA FROM 1 BY 1
+                   UNTIL I_GERA > QTD-REGISTROS
+               COMPUTE CLUSTER-INDICE =
+                   FUNCTION RANDOM * QTD-CLUSTERS + 1
+               MOVE CB-VALOR(CLUSTER-INDICE) TO CLUSTER-BASE
+
+               COMPUTE JITTER =
+                   (FUNCTION RANDOM * (FAIXA-SEMELHANTE * 2 + 1))
+                   - FAIXA-SEMELHANTE
+
+               COMPUTE VALOR-SEMELHANTE = CLUSTER-BASE + JITTER
+               IF VALOR-SEMELHANTE < 0
+                   COMPUTE VALOR-SEMELHANTE = VALOR-SEMELHANTE * -1
+               END-IF
+               IF VALOR-SEMELHANTE > 999999999
+                   MOVE 999999999 TO VALOR-SEMELHANTE
+               END-IF
+
+               COMPUTE NUM-SORTEADO-SEC =
+                   FUNCTION RANDOM * 999999999
+
+               MOVE VALOR-SEMELHANTE TO SAIDA-NUMERO-SEM-PRIM
+               MOVE NUM-SORTEADO-SEC TO SAIDA-NUMERO-SEM-SEC
+               WRITE REG-SEMELHANTE
+           END-PERFORM
+
+           CLOSE ARQUIVO-SEMELHANTES.
+
+       END PROGRAM GERADOR-DADOS.
