@@ -0,0 +1,968 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARADOR.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO
+               ASSIGN TO "../../../../Dados/valores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO_SEMELHANTE
+               ASSIGN TO "../../../../Dados/valores-semelhantes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-PARAM
+               ASSIGN TO "../../../../Dados/parametros.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT ARQUIVO-REJEITOS
+               ASSIGN TO "../../../../Dados/rejeitos-comparador.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-CHECKPOINT
+               ASSIGN TO "../../../../Dados/checkpoint-comparador.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ARQUIVO.
+
+       01 REGISTRO-ARQUIVO.
+           05 NUMERO-LIDO-PRIM PIC X(9).
+           05 NUMERO-LIDO-SEC  PIC X(9).
+
+
+       FD ARQUIVO_SEMELHANTE.
+
+       01 REGISTRO-SEMELHANTE.
+           05 NUMERO-LIDO-SEM-PRIM PIC X(9).
+           05 NUMERO-LIDO-SEM-SEC  PIC X(9).
+
+       FD ARQUIVO-PARAM.
+
+       01 REGISTRO-PARAM.
+           05 PARAM-TAMANHO-INI  PIC 9(9).
+           05 PARAM-REPETE-INI   PIC 9(9).
+           05 PARAM-QTD-DOBRAS   PIC 9(2).
+
+       FD ARQUIVO-REJEITOS.
+
+       01 REG-REJEITO.
+           05 REJ-ORIGEM    PIC X(10).
+           05 REJ-LINHA     PIC 9(6).
+           05 REJ-CONTEUDO  PIC X(18).
+
+       FD ARQUIVO-CHECKPOINT.
+
+       01 REG-CHECKPOINT.
+           05 CHK-I-MAIN    PIC 9(2).
+           05 CHK-TAMANHO   PIC 9(9).
+           05 CHK-REPETE    PIC 9(9).
+           05 CHK-CENARIO   PIC 9(1).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS  PIC X(2).
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+       01 I_MAIN-START     PIC 9(2) COMP.
+       01 CENARIO-RESUME   PIC 9(1) VALUE 1.
+       01 CONTADOR-LINHA       PIC 9(6) COMP.
+       01 CONTADOR-REJEITOS    PIC 9(9) COMP VALUE 0.
+       01 TAMANHO          PIC 9(9) COMP.*>Define o tamanho do vetor ordenado
+       01 TAMANHO-ARQUIVO  PIC 9(9) COMP.
+       01 REPETE           PIC 9(9).
+       01 QTD-DOBRAS       PIC 9(2) COMP VALUE 5.
+       01 I_MAIN           PIC 9(2) COMP.
+       01 I_TEMPO          PIC 9(2).
+       01 MEDIA            PIC 99V9(6).
+       01 MEDIA-EXECUCAO   PIC 99V9(6).
+       01 TOTAL-MEDIAS     PIC 999V9(9).
+
+       01 MEDIA-INTRO      PIC 99V9(6).
+       01 MEDIA-TIM        PIC 99V9(6).
+       01 CENARIO-ATUAL    PIC X(15).
+       01 VENCEDOR         PIC X(10).
+
+       01 TEMPO-INICIO.
+           05 HORA-I PIC 99.
+           05 MIN-I  PIC 99.
+           05 SEG-I  PIC 99.
+           05 CENT-I PIC 99.
+
+       01 TEMPO-FIM.
+           05 HORA-F PIC 99.
+           05 MIN-F  PIC 99.
+           05 SEG-F  PIC 99.
+           05 CENT-F PIC 99.
+
+       01 TOTAL-INICIO PIC 9(10).
+       01 TOTAL-FIM    PIC 9(10).
+       01 TEMPO-GASTO  PIC 9(10)V99.
+       01 TEMPO_CS     PIC 9(10)V99.*>TEMPO DE COPIA E SORT
+       01 TEMPO_C      PIC 9(10)V99.*>TEMPO Sﾓ DE COPIA
+       01 TEMPO-FINAL  PIC 9(10)V99.
+
+       01 VETOR_ORIGINAL.
+           05 N_ORIG OCCURS 1000000 TIMES.
+               10 N_ORIG-PRIM PIC 9(9).
+               10 N_ORIG-SEC  PIC 9(9).
+
+       01 VETOR_INVERTIDO.
+           05 N_INV OCCURS 1000000 TIMES.
+               10 N_INV-PRIM PIC 9(9).
+               10 N_INV-SEC  PIC 9(9).
+
+       01 VETOR_ORDENADO.
+           05 N_ORD OCCURS 1000000 TIMES.
+               10 N_ORD-PRIM PIC 9(9).
+               10 N_ORD-SEC  PIC 9(9).
+       01 IND_INV PIC 9(9) COMP.
+
+       01 VETOR_FONTE.
+           05 N_FONTE OCCURS 1000000 TIMES.
+               10 N_FONTE-PRIM PIC 9(9).
+               10 N_FONTE-SEC  PIC 9(9).
+
+      *****Variaveis usadas para a leitura do arquivo*****
+
+       01 VETOR.
+           05 NUMERO OCCURS 1000000 TIMES.
+               10 NUMERO-PRIM PIC 9(9).
+               10 NUMERO-SEC  PIC 9(9).
+
+       01 VETOR_SEMELHANTE.
+           05 N_SEMELHANTE OCCURS 1000000 TIMES.
+               10 N_SEMELHANTE-PRIM PIC 9(9).
+               10 N_SEMELHANTE-SEC  PIC 9(9).
+
+       01 VETOR_QUASE.
+           05 N_QUASE OCCURS 1000000 TIMES.
+               10 N_QUASE-PRIM PIC 9(9).
+               10 N_QUASE-SEC  PIC 9(9).
+
+       01 VETOR_DUPLICADO.
+           05 N_DUPLICADO OCCURS 1000000 TIMES.
+               10 N_DUPLICADO-PRIM PIC 9(9).
+               10 N_DUPLICADO-SEC  PIC 9(9).
+
+       01 SEMENTE-CEN      PIC 9(9) COMP.
+       01 NUM-SORTEADO-CEN PIC 9(9) COMP.
+       01 QTD-TROCAS       PIC 9(9) COMP.
+       01 I_TROCA          PIC 9(9) COMP.
+       01 IDX-TROCA-1      PIC 9(9) COMP.
+       01 IDX-TROCA-2      PIC 9(9) COMP.
+       01 VALOR-TROCA.
+           05 VALOR-TROCA-PRIM PIC 9(9).
+           05 VALOR-TROCA-SEC  PIC 9(9).
+       01 QTD-VALORES-DUP  PIC 9(9) COMP VALUE 10.
+
+       01 OP-COMPARACOES        PIC 9(18) COMP VALUE 0.
+       01 OP-TROCAS             PIC 9(18) COMP VALUE 0.
+       01 OP-MOVIMENTOS         PIC 9(18) COMP VALUE 0.
+       01 OP-COMPARACOES-INTRO  PIC 9(18) COMP VALUE 0.
+       01 OP-TROCAS-INTRO       PIC 9(18) COMP VALUE 0.
+       01 OP-MOVIMENTOS-INTRO   PIC 9(18) COMP VALUE 0.
+       01 OP-COMPARACOES-TIM    PIC 9(18) COMP VALUE 0.
+       01 OP-TROCAS-TIM         PIC 9(18) COMP VALUE 0.
+       01 OP-MOVIMENTOS-TIM     PIC 9(18) COMP VALUE 0.
+
+       01 INDICE   PIC 9(9) COMP VALUE 1.
+       01 FIM      PIC X VALUE 'N'.
+       01 INS-PARA PIC X VALUE 'N'.
+       01 VALOR.
+           05 VALOR-PRIM PIC 9(9).
+           05 VALOR-SEC  PIC 9(9).
+
+      ****************************************************
+      **********Variaveis usadas para o sorting***********
+
+       01 ESQ PIC 9(9) COMP.
+       01 DIR PIC 9(9) COMP.
+       01 A   PIC 9(9) COMP.
+
+      *INSERTION (compartilhado por INTROSORT e TIMSORT)
+       01 I_INS        PIC 9(9) COMP. *>Usado pro loop
+       01 J            PIC S9(9) COMP. *>Usado pro loop
+       01 X. *>Usado para atribuir os valores
+           05 X-PRIM PIC 9(9).
+           05 X-SEC  PIC 9(9).
+       01 K            PIC 9(9) COMP. *>(J+1)
+       01 ESQ_MAIS_1   PIC 9(9).
+
+      *HEAPSORT
+       01 HEAP-ESQ        PIC 9(9) COMP.
+       01 HEAP-DIR        PIC 9(9) COMP.
+       01 HEAP-N          PIC 9(9) COMP.
+       01 HEAP-I          PIC 9(9) COMP.
+       01 HEAP-ROOT       PIC 9(9) COMP.
+       01 HEAP-LARGEST    PIC 9(9) COMP.
+       01 HEAP-LEFT       PIC 9(9) COMP.
+       01 HEAP-RIGHT      PIC 9(9) COMP.
+       01 ABS-ROOT        PIC 9(9) COMP.
+       01 ABS-LARGEST     PIC 9(9) COMP.
+       01 ABS-LEFT        PIC 9(9) COMP.
+       01 ABS-RIGHT       PIC 9(9) COMP.
+       01 HEAP-END        PIC 9(9) COMP.
+
+      *INTROSORT
+       01 PROF-MAX     PIC 9(9) COMP.
+       01 PROF         PIC 9(9) COMP.
+       01 AUX-TAM      PIC 9(9) COMP.
+       01 INTERVALO    PIC 9(9) COMP.
+       01 LEFT-LEN        PIC 9(9) COMP.
+       01 RIGHT-LEN       PIC 9(9) COMP.
+       01 PIVO.
+           05 PIVO-PRIM PIC 9(9).
+           05 PIVO-SEC  PIC 9(9).
+       01 PIVO-INDEX      PIC 9(9) COMP.
+       01 PART-I          PIC S9(9) COMP.
+       01 PART-J          PIC 9(9) COMP.
+       01 TEMP.
+           05 TEMP-PRIM PIC 9(9).
+           05 TEMP-SEC  PIC 9(9).
+
+       01 STACK-TOP       PIC 9(9) COMP VALUE 0.
+       01 PILHA.
+          05 PILHA-ESQ   OCCURS 10000 TIMES PIC 9(9) COMP.
+          05 PILHA-DIR   OCCURS 10000 TIMES PIC 9(9) COMP.
+          05 PILHA-PROF  OCCURS 10000 TIMES PIC S9(9) COMP.
+
+      *MERGE (TIMSORT)
+       01 ARRAY_ESQ.
+           05 NUM_ESQ OCCURS 1000000 TIMES.
+               10 NUM_ESQ-PRIM PIC 9(9).
+               10 NUM_ESQ-SEC  PIC 9(9).
+
+       01 ARRAY_DIR.
+           05 NUM_DIR OCCURS 1000000 TIMES.
+               10 NUM_DIR-PRIM PIC 9(9).
+               10 NUM_DIR-SEC  PIC 9(9).
+
+       01 MEIO PIC 9(9) COMP.
+
+       01 LEN1 PIC 9(9) COMP.*>Tamanho da metade esquerda
+       01 LEN2 PIC 9(9) COMP.*>Tamanho da metade direita
+
+       01 B    PIC 9(9) COMP.
+       01 C    PIC 9(9) COMP.
+
+      *TIMSORT
+       01 RUN_TAM              PIC 9(3) COMP VALUE 32.
+       01 TAMANHO_BLOCO        PIC 9(9) COMP.
+       01 TAMANHO_BLOCO_X_2    PIC 9(9) COMP.
+       01 INDICE_ESQ           PIC 9(9) COMP.
+       01 FINAL_BLOCO          PIC 9(9).
+       01 I_RUN                PIC 9(9).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM 100-LEITURA
+           PERFORM 050-LE-PARAMETROS
+           MOVE PARAM-TAMANHO-INI TO TAMANHO
+           MOVE PARAM-REPETE-INI  TO REPETE
+           MOVE 1 TO I_MAIN-START
+           PERFORM 060-LE-CHECKPOINT
+
+           DISPLAY "TAMANHO     CENARIO         INTROSORT(s)  "
+               "TIMSORT(s)   VENCEDOR"
+
+           IF I_MAIN-START > 1 OR CENARIO-RESUME > 1
+               DISPLAY "RETOMANDO EXECUCAO A PARTIR DO TAMANHO "
+                   TAMANHO " CENARIO " CENARIO-RESUME
+           END-IF
+
+           ACCEPT SEMENTE-CEN FROM TIME
+           COMPUTE NUM-SORTEADO-CEN = FUNCTION RANDOM(SEMENTE-CEN)
+               * 999999999
+
+           PERFORM VARYING I_MAIN FROM I_MAIN-START BY 1
+                   UNTIL I_MAIN > QTD-DOBRAS
+
+               IF TAMANHO > 1000000
+                   DISPLAY "ERRO: TAMANHO " TAMANHO " EXCEDE O "
+                       "LIMITE DE 1000000 SUPORTADO PELOS VETORES - "
+                       "REVISE PARAM-TAMANHO-INI/PARAM-QTD-DOBRAS EM "
+                       "PARAMETROS.DAT"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               IF REPETE = 0
+                   DISPLAY "ERRO: REPETE CHEGOU A ZERO NO TAMANHO "
+                       TAMANHO " - REVISE PARAM-REPETE-INI/"
+                       "PARAM-QTD-DOBRAS EM PARAMETROS.DAT"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               IF I_MAIN NOT = I_MAIN-START
+                   MOVE 1 TO CENARIO-RESUME
+               END-IF
+
+               MOVE VETOR_ORIGINAL TO VETOR
+               PERFORM 400-INTROSORT
+               MOVE VETOR TO VETOR_ORDENADO
+
+               MOVE 1 TO A
+               PERFORM VARYING A FROM 1 BY 1 UNTIL A > TAMANHO
+                   COMPUTE IND_INV = TAMANHO - A + 1
+                   MOVE N_ORD(IND_INV) TO N_INV(A)
+               END-PERFORM
+
+               IF CENARIO-RESUME <= 1
+                   MOVE "Aleatorio"  TO CENARIO-ATUAL
+                   MOVE VETOR_ORIGINAL TO VETOR_FONTE
+                   PERFORM 700-COMPARA-CENARIO
+                   MOVE I_MAIN TO CHK-I-MAIN
+                   MOVE TAMANHO TO CHK-TAMANHO
+                   MOVE REPETE TO CHK-REPETE
+                   MOVE 2 TO CHK-CENARIO
+                   PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
+
+               IF CENARIO-RESUME <= 2
+                   MOVE "Ordenado"   TO CENARIO-ATUAL
+                   MOVE VETOR_ORDENADO TO VETOR_FONTE
+                   PERFORM 700-COMPARA-CENARIO
+                   MOVE I_MAIN TO CHK-I-MAIN
+                   MOVE TAMANHO TO CHK-TAMANHO
+                   MOVE REPETE TO CHK-REPETE
+                   MOVE 3 TO CHK-CENARIO
+                   PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
+
+               IF CENARIO-RESUME <= 3
+                   MOVE "Invertido"  TO CENARIO-ATUAL
+                   MOVE VETOR_INVERTIDO TO VETOR_FONTE
+                   PERFORM 700-COMPARA-CENARIO
+                   MOVE I_MAIN TO CHK-I-MAIN
+                   MOVE TAMANHO TO CHK-TAMANHO
+                   MOVE REPETE TO CHK-REPETE
+                   MOVE 4 TO CHK-CENARIO
+                   PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
+
+               IF CENARIO-RESUME <= 4
+                   MOVE "Semelhante" TO CENARIO-ATUAL
+                   MOVE VETOR_SEMELHANTE TO VETOR_FONTE
+                   PERFORM 700-COMPARA-CENARIO
+                   MOVE I_MAIN TO CHK-I-MAIN
+                   MOVE TAMANHO TO CHK-TAMANHO
+                   MOVE REPETE TO CHK-REPETE
+                   MOVE 5 TO CHK-CENARIO
+                   PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
+
+               MOVE VETOR_ORDENADO TO VETOR_QUASE
+               COMPUTE QTD-TROCAS = TAMANHO / 20
+               IF QTD-TROCAS < 1
+                   MOVE 1 TO QTD-TROCAS
+               END-IF
+               PERFORM VARYING I_TROCA FROM 1 BY 1
+                       UNTIL I_TROCA > QTD-TROCAS
+                   COMPUTE IDX-TROCA-1 = FUNCTION RANDOM * TAMANHO + 1
+                   COMPUTE IDX-TROCA-2 = FUNCTION RANDOM * TAMANHO + 1
+                   MOVE N_QUASE(IDX-TROCA-1) TO VALOR-TROCA
+                   MOVE N_QUASE(IDX-TROCA-2) TO N_QUASE(IDX-TROCA-1)
+                   MOVE VALOR-TROCA TO N_QUASE(IDX-TROCA-2)
+               END-PERFORM
+
+               IF CENARIO-RESUME <= 5
+                   MOVE "Quase-Ordenado" TO CENARIO-ATUAL
+                   MOVE VETOR_QUASE TO VETOR_FONTE
+                   PERFORM 700-COMPARA-CENARIO
+                   MOVE I_MAIN TO CHK-I-MAIN
+                   MOVE TAMANHO TO CHK-TAMANHO
+                   MOVE REPETE TO CHK-REPETE
+                   MOVE 6 TO CHK-CENARIO
+                   PERFORM 070-GRAVA-CHECKPOINT
+               END-IF
+
+               PERFORM VARYING A FROM 1 BY 1 UNTIL A > TAMANHO
+                   COMPUTE N_DUPLICADO-PRIM(A) =
+                       FUNCTION RANDOM * QTD-VALORES-DUP
+                   COMPUTE N_DUPLICADO-SEC(A) =
+                       FUNCTION RANDOM * QTD-VALORES-DUP
+               END-PERFORM
+
+               IF CENARIO-RESUME <= 6
+                   MOVE "Duplicado" TO CENARIO-ATUAL
+                   MOVE VETOR_DUPLICADO TO VETOR_FONTE
+                   PERFORM 700-COMPARA-CENARIO
+               END-IF
+
+               COMPUTE TAMANHO = TAMANHO * 10
+               COMPUTE REPETE = REPETE / 10
+
+               COMPUTE CHK-I-MAIN = I_MAIN + 1
+               MOVE TAMANHO TO CHK-TAMANHO
+               MOVE REPETE  TO CHK-REPETE
+               MOVE 1 TO CHK-CENARIO
+               PERFORM 070-GRAVA-CHECKPOINT
+           END-PERFORM
+
+           MOVE 1 TO CHK-I-MAIN
+           MOVE PARAM-TAMANHO-INI TO CHK-TAMANHO
+           MOVE PARAM-REPETE-INI  TO CHK-REPETE
+           MOVE 1 TO CHK-CENARIO
+           PERFORM 070-GRAVA-CHECKPOINT
+
+           DISPLAY "FIM"
+           STOP RUN.
+
+      ******************************************************************
+      ***********Compara INTROSORT e TIMSORT num cenario****************
+      ******************************************************************
+       700-COMPARA-CENARIO.
+           MOVE 0 TO TOTAL-MEDIAS
+           PERFORM VARYING I_TEMPO FROM 1 BY 1 UNTIL I_TEMPO > 10
+               ACCEPT TEMPO-INICIO FROM TIME
+               PERFORM REPETE TIMES
+                   MOVE VETOR_FONTE TO VETOR
+                   PERFORM 400-INTROSORT
+               END-PERFORM
+               ACCEPT TEMPO-FIM FROM TIME
+
+               PERFORM 500-TEMPO
+               MOVE TEMPO-GASTO TO TEMPO_CS
+
+               ACCEPT TEMPO-INICIO FROM TIME
+               PERFORM REPETE TIMES
+                   MOVE VETOR_FONTE TO VETOR
+               END-PERFORM
+               ACCEPT TEMPO-FIM FROM TIME
+
+               PERFORM 500-TEMPO
+               MOVE TEMPO-GASTO TO TEMPO_C
+
+               COMPUTE TEMPO-FINAL = TEMPO_CS - TEMPO_C
+               COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
+               ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
+           END-PERFORM
+           COMPUTE MEDIA-INTRO = TOTAL-MEDIAS / 10
+
+           MOVE 0 TO OP-COMPARACOES
+           MOVE 0 TO OP-TROCAS
+           MOVE 0 TO OP-MOVIMENTOS
+           PERFORM 400-INTROSORT
+           MOVE OP-COMPARACOES TO OP-COMPARACOES-INTRO
+           MOVE OP-TROCAS TO OP-TROCAS-INTRO
+           MOVE OP-MOVIMENTOS TO OP-MOVIMENTOS-INTRO
+
+           MOVE 0 TO TOTAL-MEDIAS
+           PERFORM VARYING I_TEMPO FROM 1 BY 1 UNTIL I_TEMPO > 10
+               ACCEPT TEMPO-INICIO FROM TIME
+               PERFORM REPETE TIMES
+                   MOVE VETOR_FONTE TO VETOR
+                   PERFORM 400-TIMSORT
+               END-PERFORM
+               ACCEPT TEMPO-FIM FROM TIME
+
+               PERFORM 500-TEMPO
+               MOVE TEMPO-GASTO TO TEMPO_CS
+
+               ACCEPT TEMPO-INICIO FROM TIME
+               PERFORM REPETE TIMES
+                   MOVE VETOR_FONTE TO VETOR
+               END-PERFORM
+               ACCEPT TEMPO-FIM FROM TIME
+
+               PERFORM 500-TEMPO
+               MOVE TEMPO-GASTO TO TEMPO_C
+
+               COMPUTE TEMPO-FINAL = TEMPO_CS - TEMPO_C
+               COMPUTE MEDIA-EXECUCAO = TEMPO-FINAL / REPETE
+               ADD MEDIA-EXECUCAO TO TOTAL-MEDIAS
+           END-PERFORM
+           COMPUTE MEDIA-TIM = TOTAL-MEDIAS / 10
+
+           MOVE 0 TO OP-COMPARACOES
+           MOVE 0 TO OP-TROCAS
+           MOVE 0 TO OP-MOVIMENTOS
+           PERFORM 400-TIMSORT
+           MOVE OP-COMPARACOES TO OP-COMPARACOES-TIM
+           MOVE OP-TROCAS TO OP-TROCAS-TIM
+           MOVE OP-MOVIMENTOS TO OP-MOVIMENTOS-TIM
+
+           IF MEDIA-INTRO < MEDIA-TIM
+               MOVE "INTROSORT" TO VENCEDOR
+           ELSE
+               IF MEDIA-TIM < MEDIA-INTRO
+                   MOVE "TIMSORT" TO VENCEDOR
+               ELSE
+                   MOVE "EMPATE" TO VENCEDOR
+               END-IF
+           END-IF
+
+           DISPLAY TAMANHO "  " CENARIO-ATUAL "  " MEDIA-INTRO
+               "  " MEDIA-TIM "  " VENCEDOR
+               "  CompI:" OP-COMPARACOES-INTRO
+               "  CompT:" OP-COMPARACOES-TIM.
+
+      ******************************************************************
+      *******************Fun鈬o de leitura de arquivo*******************
+      ******************************************************************
+       100-LEITURA.
+           OPEN INPUT ARQUIVO
+           OPEN OUTPUT ARQUIVO-REJEITOS
+           MOVE 0 TO CONTADOR-LINHA
+           PERFORM UNTIL FIM = 'S'
+               READ ARQUIVO
+                   AT END
+                       MOVE 'S' TO FIM
+                   NOT AT END
+                       ADD 1 TO CONTADOR-LINHA
+                       IF NUMERO-LIDO-PRIM IS NUMERIC
+                               AND NUMERO-LIDO-SEC IS NUMERIC
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-PRIM)
+                               TO VALOR-PRIM
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-SEC)
+                               TO VALOR-SEC
+                           IF INDICE <= 1000000
+                               MOVE VALOR TO N_ORIG(INDICE)
+                               ADD 1 TO INDICE
+                           ELSE
+                               DISPLAY "ERRO: VALORES.DAT EXCEDE O "
+                                   "LIMITE DE 1000000 REGISTROS NA "
+                                   "LINHA " CONTADOR-LINHA
+                               CLOSE ARQUIVO
+                               CLOSE ARQUIVO-REJEITOS
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                       ELSE
+                           ADD 1 TO CONTADOR-REJEITOS
+                           MOVE "VALORES"      TO REJ-ORIGEM
+                           MOVE CONTADOR-LINHA TO REJ-LINHA
+                           MOVE REGISTRO-ARQUIVO TO REJ-CONTEUDO
+                           WRITE REG-REJEITO
+                       END-IF
+               END-READ
+           END-PERFORM
+           SUBTRACT 1 FROM INDICE GIVING TAMANHO-ARQUIVO
+           CLOSE ARQUIVO
+      **************************Arquivo Semelhante**********************
+           OPEN INPUT ARQUIVO_SEMELHANTE
+           MOVE 1 TO INDICE
+           MOVE 'N' TO FIM
+           MOVE 0 TO CONTADOR-LINHA
+           PERFORM UNTIL FIM = 'S'
+               READ ARQUIVO_SEMELHANTE
+                   AT END
+                       MOVE 'S' TO FIM
+                   NOT AT END
+                       ADD 1 TO CONTADOR-LINHA
+                       IF NUMERO-LIDO-SEM-PRIM IS NUMERIC
+                               AND NUMERO-LIDO-SEM-SEC IS NUMERIC
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-SEM-PRIM)
+                               TO VALOR-PRIM
+                           MOVE FUNCTION NUMVAL(NUMERO-LIDO-SEM-SEC)
+                               TO VALOR-SEC
+                           IF INDICE <= 1000000
+                               MOVE VALOR TO N_SEMELHANTE(INDICE)
+                               ADD 1 TO INDICE
+                           ELSE
+                               DISPLAY "ERRO: VALORES-SEMELHANTES.DAT "
+                                   "EXCEDE O LIMITE DE 1000000 "
+                                   "REGISTROS NA LINHA " CONTADOR-LINHA
+                               CLOSE ARQUIVO_SEMELHANTE
+                               CLOSE ARQUIVO-REJEITOS
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                       ELSE
+                           ADD 1 TO CONTADOR-REJEITOS
+                           MOVE "SEMELHANTE"   TO REJ-ORIGEM
+                           MOVE CONTADOR-LINHA TO REJ-LINHA
+                           MOVE REGISTRO-SEMELHANTE TO REJ-CONTEUDO
+                           WRITE REG-REJEITO
+                       END-IF
+               END-READ
+           END-PERFORM
+           SUBTRACT 1 FROM INDICE GIVING TAMANHO-ARQUIVO
+           CLOSE ARQUIVO_SEMELHANTE
+           CLOSE ARQUIVO-REJEITOS
+
+           DISPLAY "100-LEITURA: " CONTADOR-REJEITOS
+               " REGISTRO(S) REJEITADO(S)".
+
+      ******************************************************************
+      ***************Leitura do registro de controle***********
+      ******************************************************************
+       050-LE-PARAMETROS.
+           MOVE 100   TO PARAM-TAMANHO-INI
+           MOVE 10000 TO PARAM-REPETE-INI
+           MOVE 5     TO PARAM-QTD-DOBRAS
+
+           OPEN INPUT ARQUIVO-PARAM
+           IF WS-PARAM-STATUS = "00"
+               READ ARQUIVO-PARAM
+                   NOT AT END
+                       MOVE PARAM-QTD-DOBRAS TO QTD-DOBRAS
+               END-READ
+               CLOSE ARQUIVO-PARAM
+           ELSE
+               DISPLAY "PARAMETROS.DAT NAO ENCONTRADO - USANDO PADRAO"
+               MOVE 5 TO QTD-DOBRAS
+           END-IF.
+
+      ******************************************************************
+      ***************Leitura do registro de checkpoint*****************
+      ******************************************************************
+       060-LE-CHECKPOINT.
+           OPEN INPUT ARQUIVO-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ ARQUIVO-CHECKPOINT
+                   NOT AT END
+                       IF CHK-I-MAIN <= QTD-DOBRAS
+                           AND (CHK-I-MAIN > 1 OR CHK-CENARIO > 1)
+                           MOVE CHK-I-MAIN  TO I_MAIN-START
+                           MOVE CHK-TAMANHO TO TAMANHO
+                           MOVE CHK-REPETE  TO REPETE
+                           MOVE CHK-CENARIO TO CENARIO-RESUME
+                       END-IF
+               END-READ
+               CLOSE ARQUIVO-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+      ***************Gravacao do registro de checkpoint****************
+      ******************************************************************
+       070-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQUIVO-CHECKPOINT.
+
+      ******************************************************************
+      *********************Fun鋏es para o INTROSORT*********************
+      ******************************************************************
+       200-INSERTION.
+           COMPUTE ESQ_MAIS_1 = ESQ + 1
+           PERFORM VARYING I_INS FROM ESQ_MAIS_1 BY 1 UNTIL I_INS > DIR
+               MOVE NUMERO(I_INS) TO X
+               SUBTRACT 1 FROM I_INS GIVING J
+
+               MOVE 'N' TO INS-PARA
+               PERFORM UNTIL INS-PARA = 'S'
+                   IF J < ESQ
+                       MOVE 'S' TO INS-PARA
+                   ELSE
+                       ADD 1 TO OP-COMPARACOES
+                       IF NUMERO(J) <= X
+                           MOVE 'S' TO INS-PARA
+                       ELSE
+                           COMPUTE K = J + 1
+                           MOVE NUMERO(J) TO NUMERO(K)
+                           ADD 1 TO OP-MOVIMENTOS
+                           SUBTRACT 1 FROM J
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               COMPUTE K = J + 1
+               MOVE X TO NUMERO(K)
+           END-PERFORM.
+
+       300-PARTICIONAR.
+           MOVE NUMERO(DIR) TO PIVO
+           COMPUTE PART-I = ESQ - 1
+
+           PERFORM VARYING PART-J FROM ESQ BY 1 UNTIL PART-J >= DIR
+               ADD 1 TO OP-COMPARACOES
+               IF NUMERO(PART-J) <= PIVO
+                   ADD 1 TO PART-I
+                   IF PART-I NOT = PART-J
+                       MOVE NUMERO(PART-I) TO TEMP
+                       MOVE NUMERO(PART-J) TO NUMERO(PART-I)
+                       MOVE TEMP TO NUMERO(PART-J)
+                       ADD 1 TO OP-TROCAS
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE PIVO-INDEX = PART-I + 1
+
+           MOVE NUMERO(PIVO-INDEX) TO TEMP
+           MOVE NUMERO(DIR) TO NUMERO(PIVO-INDEX)
+           MOVE TEMP TO NUMERO(DIR)
+           ADD 1 TO OP-TROCAS.
+
+       310-HEAPIFY.
+           MOVE HEAP-ROOT TO HEAP-LARGEST
+           COMPUTE HEAP-LEFT = HEAP-ROOT * 2
+           COMPUTE HEAP-RIGHT = HEAP-LEFT + 1
+
+           COMPUTE ABS-LARGEST = HEAP-ESQ + HEAP-LARGEST - 1
+           COMPUTE ABS-LEFT = HEAP-ESQ + HEAP-LEFT - 1
+           COMPUTE ABS-RIGHT = HEAP-ESQ + HEAP-RIGHT - 1
+
+           IF HEAP-LEFT <= HEAP-N
+               ADD 1 TO OP-COMPARACOES
+               IF NUMERO(ABS-LEFT) > NUMERO(ABS-LARGEST)
+                   MOVE HEAP-LEFT TO HEAP-LARGEST
+                   MOVE ABS-LEFT TO ABS-LARGEST
+               END-IF
+           END-IF
+
+           IF HEAP-RIGHT <= HEAP-N
+               ADD 1 TO OP-COMPARACOES
+               IF NUMERO(ABS-RIGHT) > NUMERO(ABS-LARGEST)
+                   MOVE HEAP-RIGHT TO HEAP-LARGEST
+                   MOVE ABS-RIGHT TO ABS-LARGEST
+               END-IF
+           END-IF
+
+           IF HEAP-LARGEST NOT = HEAP-ROOT
+               COMPUTE ABS-ROOT = HEAP-ESQ + HEAP-ROOT - 1
+
+               MOVE NUMERO(ABS-ROOT) TO TEMP
+               MOVE NUMERO(ABS-LARGEST) TO NUMERO(ABS-ROOT)
+               MOVE TEMP TO NUMERO(ABS-LARGEST)
+               ADD 1 TO OP-TROCAS
+
+               MOVE HEAP-LARGEST TO HEAP-ROOT
+               PERFORM 310-HEAPIFY
+           END-IF.
+
+       320-HEAPSORT.
+           MOVE ESQ TO HEAP-ESQ
+           MOVE DIR TO HEAP-DIR
+           COMPUTE HEAP-N = HEAP-DIR - HEAP-ESQ + 1
+
+           DIVIDE HEAP-N BY 2 GIVING HEAP-I
+
+           PERFORM VARYING HEAP-I FROM HEAP-I BY -1 UNTIL HEAP-I < 1
+               MOVE HEAP-I TO HEAP-ROOT
+               PERFORM 310-HEAPIFY
+           END-PERFORM
+
+           PERFORM VARYING HEAP-END FROM HEAP-N BY -1
+               UNTIL HEAP-END <= 1
+
+               COMPUTE K = HEAP-ESQ + HEAP-END - 1
+
+               MOVE NUMERO(HEAP-ESQ) TO TEMP
+               MOVE NUMERO(K) TO NUMERO(HEAP-ESQ)
+               MOVE TEMP TO NUMERO(K)
+               ADD 1 TO OP-TROCAS
+
+               SUBTRACT 1 FROM HEAP-N
+
+               MOVE 1 TO HEAP-ROOT
+               PERFORM 310-HEAPIFY
+           END-PERFORM.
+
+       400-INTROSORT.
+           MOVE TAMANHO TO AUX-TAM
+           MOVE 0 TO PROF-MAX
+
+           PERFORM UNTIL AUX-TAM <= 1
+               DIVIDE AUX-TAM BY 2 GIVING AUX-TAM
+               ADD 1 TO PROF-MAX
+           END-PERFORM
+
+           COMPUTE PROF-MAX = PROF-MAX * 2
+
+           MOVE 1 TO STACK-TOP
+           MOVE 1 TO PILHA-ESQ(STACK-TOP)
+           MOVE TAMANHO TO PILHA-DIR(STACK-TOP)
+           MOVE PROF-MAX TO PILHA-PROF(STACK-TOP)
+
+           PERFORM UNTIL STACK-TOP = 0
+
+               MOVE PILHA-ESQ(STACK-TOP) TO ESQ
+               MOVE PILHA-DIR(STACK-TOP) TO DIR
+               MOVE PILHA-PROF(STACK-TOP) TO PROF
+               SUBTRACT 1 FROM STACK-TOP
+
+               PERFORM UNTIL ESQ >= DIR
+
+                   COMPUTE INTERVALO = DIR - ESQ + 1
+
+                   IF INTERVALO <= 16
+                       PERFORM 200-INSERTION
+                       MOVE DIR TO ESQ
+                   ELSE
+                       IF PROF <= 0
+                           PERFORM 320-HEAPSORT
+                           MOVE DIR TO ESQ
+                       ELSE
+                           PERFORM 300-PARTICIONAR
+                           SUBTRACT 1 FROM PROF
+
+                           COMPUTE LEFT-LEN = PIVO-INDEX - ESQ
+                           COMPUTE RIGHT-LEN = DIR - PIVO-INDEX
+
+                           IF LEFT-LEN < RIGHT-LEN
+
+                               IF PIVO-INDEX + 1 < DIR
+
+                                   IF STACK-TOP < 10000
+                                       ADD 1 TO STACK-TOP
+                                   ELSE
+                                       DISPLAY "STACK OVERFLOW"
+                                       STOP RUN
+                                   END-IF
+
+                                   COMPUTE PILHA-ESQ(STACK-TOP) =
+                                       PIVO-INDEX + 1
+                                   MOVE DIR TO PILHA-DIR(STACK-TOP)
+                                   MOVE PROF TO PILHA-PROF(STACK-TOP)
+                               END-IF
+
+                               COMPUTE DIR = PIVO-INDEX - 1
+
+                           ELSE
+
+                               IF ESQ < PIVO-INDEX - 1
+
+                                   IF STACK-TOP < 10000
+                                       ADD 1 TO STACK-TOP
+                                   ELSE
+                                       DISPLAY "STACK OVERFLOW"
+                                       STOP RUN
+                                   END-IF
+
+                                   MOVE ESQ TO PILHA-ESQ(STACK-TOP)
+                                   COMPUTE PILHA-DIR(STACK-TOP) =
+                                       PIVO-INDEX - 1
+                                   MOVE PROF TO PILHA-PROF(STACK-TOP)
+                               END-IF
+
+                               COMPUTE ESQ = PIVO-INDEX + 1
+
+                           END-IF
+                       END-IF
+                   END-IF
+
+               END-PERFORM
+
+           END-PERFORM.
+
+      ******************************************************************
+      **********************Fun鋏es para o TIMSORT***********************
+      ******************************************************************
+       300-MERGE.
+           COMPUTE LEN1 = MEIO - ESQ + 1
+           COMPUTE LEN2 = DIR - MEIO
+
+           PERFORM VARYING A FROM 1 BY 1 UNTIL A > LEN1
+               COMPUTE K = ESQ + A - 1
+
+               IF K > 1000000
+                   DISPLAY "K ESTOUROU: " K
+                   STOP RUN
+               END-IF
+
+               MOVE NUMERO(K) TO NUM_ESQ(A)
+               ADD 1 TO OP-MOVIMENTOS
+           END-PERFORM
+
+           PERFORM VARYING A FROM 1 BY 1 UNTIL A > LEN2
+               COMPUTE K = MEIO + A
+
+               IF K > 1000000
+                   DISPLAY "K ESTOUROU: " K
+                   STOP RUN
+               END-IF
+
+               MOVE NUMERO(K) TO NUM_DIR(A)
+               ADD 1 TO OP-MOVIMENTOS
+           END-PERFORM
+
+           MOVE 1 TO A
+           MOVE 1 TO B
+           MOVE ESQ TO C
+
+           PERFORM UNTIL A > LEN1 OR B > LEN2
+               ADD 1 TO OP-COMPARACOES
+               IF NUM_ESQ(A) <= NUM_DIR(B)
+                   MOVE NUM_ESQ(A) TO NUMERO(C)
+                   ADD 1 TO A
+               ELSE
+                   MOVE NUM_DIR(B) TO NUMERO(C)
+                   ADD 1 TO B
+               END-IF
+               ADD 1 TO OP-MOVIMENTOS
+
+               ADD 1 TO C
+           END-PERFORM
+
+           PERFORM UNTIL A > LEN1
+               MOVE NUM_ESQ(A) TO NUMERO(C)
+               ADD 1 TO OP-MOVIMENTOS
+               ADD 1 TO A
+               ADD 1 TO C
+           END-PERFORM
+
+           PERFORM UNTIL B > LEN2
+               MOVE NUM_DIR(B) TO NUMERO(C)
+               ADD 1 TO OP-MOVIMENTOS
+               ADD 1 TO B
+               ADD 1 TO C
+           END-PERFORM.
+
+       400-TIMSORT.
+           PERFORM VARYING I_RUN FROM 1 BY RUN_TAM UNTIL I_RUN > TAMANHO
+               COMPUTE DIR = I_RUN + RUN_TAM - 1
+
+               IF DIR > TAMANHO
+                   MOVE TAMANHO TO DIR
+               END-IF
+
+               MOVE I_RUN TO ESQ
+               PERFORM 200-INSERTION
+           END-PERFORM
+
+           MOVE RUN_TAM TO TAMANHO_BLOCO
+           PERFORM UNTIL TAMANHO_BLOCO >= TAMANHO
+               COMPUTE TAMANHO_BLOCO_X_2 = TAMANHO_BLOCO * 2
+
+               MOVE 1 TO INDICE_ESQ
+               PERFORM UNTIL INDICE_ESQ > TAMANHO
+                   COMPUTE ESQ = INDICE_ESQ
+                   COMPUTE MEIO = INDICE_ESQ + TAMANHO_BLOCO - 1
+
+                   IF MEIO > TAMANHO
+                       MOVE TAMANHO TO MEIO
+                   END-IF
+
+                   IF MEIO >= TAMANHO
+                       EXIT PERFORM
+                   END-IF
+
+                   COMPUTE DIR = INDICE_ESQ + TAMANHO_BLOCO_X_2 - 1
+
+                   IF DIR > TAMANHO
+                       MOVE TAMANHO TO DIR
+                   END-IF
+
+                   PERFORM 300-MERGE
+
+                   ADD TAMANHO_BLOCO_X_2 TO INDICE_ESQ
+
+               END-PERFORM
+
+               COMPUTE TAMANHO_BLOCO = TAMANHO_BLOCO * 2
+           END-PERFORM.
+
+       500-TEMPO.
+               COMPUTE TOTAL-INICIO =
+           (HORA-I * 360000) + (MIN-I * 6000) + (SEG-I * 100) + CENT-I
+
+               COMPUTE TOTAL-FIM =
+           (HORA-F * 360000) + (MIN-F * 6000) + (SEG-F * 100) + CENT-F
+
+               COMPUTE TEMPO-GASTO = (TOTAL-FIM - TOTAL-INICIO) / 100.
+
+       END PROGRAM COMPARADOR.
